@@ -1,151 +1,585 @@
- 
+
        IDENTIFICATION DIVISION.
- 
-       program-id a112.
- 
+
+       program-id. a112.
+
        environment DIVISION.
- 
+
        input-output section.
- 
+
        file-control.
- 
+
                    select optional kayit assign "a111.dat"
- 
-                    organization is line sequential.
- 
+
+                    organization is indexed
+
+                    access mode is dynamic
+
+                    record key is reg-id
+
+                    file status is kayit-durum.
+
+                   select sirali-dosya assign "a111.srt".
+
+                   select optional denetim assign "a111.chk"
+
+                    organization is line sequential
+
+                    file status is denetim-durum.
+
        DATA division.
- 
+
        file section.
- 
+
        fd kayit.
- 
+
        01 registo.
- 
-            05 ad          pic x(12).
- 
-            05 soyad       pic x(15).
- 
-            05 sehir       pic x(12).
- 
-            05 ilce        pic x(12).
- 
+
+           COPY REGKAYIT.
+
+       SD sirali-dosya.
+
+       01 sirali-kayit.
+
+           05 sk-sehir    pic x(12).
+
+           05 sk-ilce     pic x(12).
+
+       fd denetim.
+
+       01 denetim-kaydi.
+
+           05 ck-sayac    pic 9(06).
+
+           05 ck-son-id   pic 9(06).
+
        working-storage section.
- 
+
       *01 Eof        PIC X VALUE 'N'.
- 
-       77 sor        pic x value spaces.
- 
-       77 hat        pic  99 value zeros. 
- 
+
+       77 cevap      pic x value spaces.
+
+       77 hat        pic  99 value zeros.
+
+       77 son-id     pic 9(06) value zeros.
+
+       77 kayit-durum pic x(02) value spaces.
+
+       77 sira-bitti pic x value "N".
+
+       77 onceki-sehir pic x(12) value spaces.
+
+       77 sehir-sayac pic 9(05) value zeros.
+
+       77 genel-toplam pic 9(05) value zeros.
+
+       77 sehir-bulundu pic x value "H".
+
+       77 denetim-durum pic x(02) value spaces.
+
+       77 kayit-sayisi pic 9(06) value zeros.
+
+       77 filtre-sehir pic x(12) value spaces.
+
+       77 filtre-ilce  pic x(12) value spaces.
+
+       01 sehir-tablosu.
+
+           COPY SEHIRTAB.
+
        SCREEN section.
- 
+
        01 ana-ekran.
- 
+
             05 BLANK SCREEN BACKGROUND-COLOR 4
- 
+
                        FOREGROUND-COLOR 15.
- 
- 
+
+
             05  VALUE "ADINIZ.........:"  LINE 1 COL 1.
- 
+
             05  VALUE "SOY ADINIZ.....:"  LINE 2 COL 1.
- 
+
             05  VALUE "SEHIR..........:"  LINE 3 COL 1.
- 
+
             05  VALUE "ILCE...........:"  LINE 4 COL 1.
- 
+
+            05  VALUE "KULLANICI KODU.:"  LINE 5 COL 1.
+
        01 EKRAN-OKUMA.
- 
+
             05 LINE 1 COL 17 PIC x(12) USING  AD.
- 
+
             05 LINE 2 COL 17 PIC x(15) USING Soyad.
- 
+
             05 LINE 3 COL 17 PIC x(12) USING SEHIR.
- 
+
             05 LINE 4 COL 17 PIC x(12) USING ILCE.
- 
- 
- 
+
+            05 LINE 5 COL 17 PIC x(08) USING OPERATOR-ID.
+
+       01 BAKIM-EKRAN.
+
+            05 BLANK SCREEN BACKGROUND-COLOR 4
+
+                       FOREGROUND-COLOR 15.
+
+            05  VALUE "KAYIT NO.......:"  LINE 1 COL 1.
+
+       01 BAKIM-OKUMA.
+
+            05 LINE 1 COL 17 PIC 9(06) USING REG-ID.
+
+       01 DUZELT-EKRAN.
+
+            05 BLANK SCREEN BACKGROUND-COLOR 4
+
+                       FOREGROUND-COLOR 15.
+
+            05  VALUE "ADINIZ.........:"  LINE 1 COL 1.
+
+            05  VALUE "SOY ADINIZ.....:"  LINE 2 COL 1.
+
+            05  VALUE "SEHIR..........:"  LINE 3 COL 1.
+
+            05  VALUE "ILCE...........:"  LINE 4 COL 1.
+
+       01 DUZELT-OKUMA.
+
+            05 LINE 1 COL 17 PIC x(12) USING  AD.
+
+            05 LINE 2 COL 17 PIC x(15) USING Soyad.
+
+            05 LINE 3 COL 17 PIC x(12) USING SEHIR.
+
+            05 LINE 4 COL 17 PIC x(12) USING ILCE.
+
+
+
        PROCEDURE DIVISION.
- 
+
+       baslangic.
+
+             perform denetim-oku.
+
+             if kayit-sayisi = zeros
+
+                 perform id-bul
+
+             end-if.
+
+             open i-o kayit.
+
+             if kayit-durum = "05"
+
+                 open output kayit
+
+                 close kayit
+
+                 open i-o kayit
+
+             end-if.
+
        main.
- 
-             
- 
-             open extend kayit.
- 
+
               DISPLAY ana-ekran.
- 
+
               ACCEPT ekran-okuma.
- 
-           
- 
-     
- 
+
+
+
+       kontrol.
+
+              IF ad = SPACES OR soyad = SPACES
+
+                  DISPLAY "AD / SOYAD BOS BIRAKILAMAZ !"
+
+                      LINE 22 POSITION 1 BLINK
+
+                  GO TO main
+
+              END-IF.
+
+       sehir-kontrol.
+
+              PERFORM sehir-ara.
+
+              IF sehir-bulundu = "H"
+
+                  DISPLAY "GECERSIZ SEHIR / ILCE, TEKRAR GIRINIZ !"
+
+                      LINE 22 POSITION 1 BLINK
+
+                  GO TO main
+
+              END-IF.
+
        SOR.
- 
+
               DISPLAY " kayit edilsinmi  ?" LINE 10 POSITION 10 BLINK.
- 
-              ACCEPT sor LINE 10 POSITION 33.
- 
-                  IF sor ="e" OR "E" GO kayit1 ELSE go kapat. 
- 
-                
- 
-       kayit1. 
- 
-          write registo. 
- 
-          close kayit. 
- 
-          go dok.
- 
+
+              ACCEPT cevap LINE 10 POSITION 33.
+
+                  IF cevap ="e" OR "E" GO kayit1 ELSE go kapat.
+
+
+
+       kayit1.
+
+           add 1 to son-id.
+
+           move son-id to reg-id.
+
+           accept giris-tarihi from date yyyymmdd.
+
+           accept giris-saati from time.
+
+           write registo
+
+               invalid key display "KAYIT YAZILAMADI"
+
+                   line 22 position 1 blink
+
+               not invalid key
+                   add 1 to kayit-sayisi
+                   perform denetim-yaz
+
+           end-write.
+
+           go dok.
+
        kapat.
- 
-           close kayit.
- 
-       dok. 
- 
-           open input kayit. 
- 
- 
- 
-           perform until registo = high-values
- 
-               read  kayit
- 
-                 at end move high-values to registo 
- 
- 
- 
+
+      *    kullanici kaydi vazgecti; kayit dosyasi oturum boyunca
+      *    acik kaldigi icin kapatmaya gerek yok, dogrudan dok'a
+      *    dusulur.
+
+       dok.
+
+           display "Rapor : Liste(L)  Sehir Ozeti(O) ?"
+
+               line 23 position 1 blink.
+
+           accept cevap line 23 position 40.
+
+           if cevap = "o" or "O" go to dok-ozet.
+
+       dok-liste.
+
+           move spaces to filtre-sehir.
+
+           move spaces to filtre-ilce.
+
+           display "Filtre SEHIR (bos=hepsi) :" line 21 position 1.
+
+           accept filtre-sehir line 21 position 30.
+
+           display "Filtre ILCE  (bos=hepsi) :" line 22 position 1.
+
+           accept filtre-ilce line 22 position 30.
+
+           move zeros to reg-id.
+
+           start kayit key is not less than reg-id
+               invalid key move "10" to kayit-durum
+               not invalid key move "00" to kayit-durum
+           end-start.
+
+           perform until kayit-durum = "10"
+
+               read kayit next record
+
+                 at end move "10" to kayit-durum
+
+                 not at end
+                      if (filtre-sehir = spaces or
+                          filtre-sehir = sehir)
+                         and (filtre-ilce = spaces or
+                          filtre-ilce = ilce)
+                          display ad space soyad space sehir
+
+                              space ilce
+
+                      end-if
+
                end-read
- 
-                     
- 
- 
- 
-                      display ad space soyad space sehir space ilce
- 
-                          
- 
-                               
- 
- 
- 
+
             end-perform.
- 
- 
- 
-            close kayit.   
- 
-           
- 
+
+           go to sor2.
+
+       dok-ozet.
+
+           move spaces to onceki-sehir.
+
+           move zeros to sehir-sayac.
+
+           move zeros to genel-toplam.
+
+           sort sirali-dosya on ascending key sk-sehir sk-ilce
+               input procedure is ozet-giris
+               output procedure is ozet-cikis.
+
+           go to sor2.
+
        sor2.
- 
-         display"Kayda devam edecekmisiniz?" line 25 position 10 blink.
- 
-         accept sor line 25 position 40.
- 
-         if sor="e" or "E" go main else stop run.
- 
-       
+
+           display "Devam(E)  Bakim(B)  Cikis(H) ?"
+
+               line 25 position 10 blink.
+
+           accept cevap line 25 position 42.
+
+           if cevap="e" or "E" go main.
+
+           if cevap="b" or "B" go bakim.
+
+           close kayit.
+
+           stop run.
+
+       bakim.
+
+           display bakim-ekran.
+
+           accept bakim-okuma.
+
+           read kayit
+
+               invalid key
+
+                   display "KAYIT BULUNAMADI"
+
+                       line 22 position 1 blink
+
+                   go to sor2
+
+           end-read.
+
+       duzelt.
+
+           display duzelt-ekran.
+
+           accept duzelt-okuma.
+
+           if ad = spaces or soyad = spaces
+
+               display "AD / SOYAD BOS OLAMAZ, TEKRAR GIRINIZ !"
+
+                   line 22 position 1 blink
+
+               go to duzelt
+
+           end-if.
+
+           perform sehir-ara.
+
+           if sehir-bulundu = "H"
+
+               display "GECERSIZ SEHIR / ILCE, TEKRAR GIRINIZ !"
+
+                   line 22 position 1 blink
+
+               go to duzelt
+
+           end-if.
+
+           display " Guncelle(G)  Sil(S)  Vazgec(V) ?"
+
+               line 20 position 1 blink.
+
+           accept cevap line 20 position 40.
+
+           if cevap = "g" or "G"
+
+               rewrite registo
+
+                   invalid key display "GUNCELLENEMEDI"
+
+                       line 22 position 1 blink
+
+               end-rewrite
+
+           end-if.
+
+           if cevap = "s" or "S"
+
+               delete kayit
+
+                   invalid key display "SILINEMEDI"
+
+                       line 22 position 1 blink
+
+                   not invalid key
+                       subtract 1 from kayit-sayisi
+                       perform denetim-yaz
+
+               end-delete
+
+           end-if.
+
+           go to sor2.
+
+       sehir-ara.
+
+              SET SEHIR-IDX TO 1.
+
+              SEARCH SEHIR-TABLO
+
+                  AT END MOVE "H" TO sehir-bulundu
+
+                  WHEN SEHIR-ADI (SEHIR-IDX) = SEHIR
+
+                       AND SEHIR-ILCE-ADI (SEHIR-IDX) = ILCE
+
+                       MOVE "E" TO sehir-bulundu
+
+              END-SEARCH.
+
+       id-bul.
+
+           move zeros to son-id.
+
+           move zeros to kayit-sayisi.
+
+           open input kayit.
+
+           if kayit-durum = "00" or kayit-durum = "05"
+
+               perform until kayit-durum = "10"
+
+                   read kayit next record
+
+                       at end move "10" to kayit-durum
+
+                       not at end
+
+                           add 1 to kayit-sayisi
+
+                           if reg-id > son-id
+
+                               move reg-id to son-id
+
+                           end-if
+
+                   end-read
+
+               end-perform
+
+               close kayit
+
+           end-if.
+
+       denetim-oku.
+
+           open input denetim.
+
+           if denetim-durum = "00"
+
+               read denetim
+
+                   at end move zeros to kayit-sayisi
+
+                   not at end
+                       move ck-sayac to kayit-sayisi
+                       move ck-son-id to son-id
+                       display kayit-sayisi
+
+                           " kayit dosyada mevcut, devam ediliyor"
+
+                           line 1 position 1
+
+               end-read
+
+           else
+
+               move zeros to kayit-sayisi
+
+           end-if.
+
+           if denetim-durum = "00" or denetim-durum = "05"
+
+               close denetim
+
+           end-if.
+
+       denetim-yaz.
+
+           move kayit-sayisi to ck-sayac.
+
+           move reg-id to ck-son-id.
+
+           open output denetim.
+
+           write denetim-kaydi.
+
+           close denetim.
+
+       ozet-giris.
+
+           move zeros to reg-id.
+
+           start kayit key is not less than reg-id
+               invalid key move "10" to kayit-durum
+               not invalid key move "00" to kayit-durum
+           end-start.
+
+           perform until kayit-durum = "10"
+
+               read kayit next record
+
+                   at end move "10" to kayit-durum
+
+                   not at end
+                       move sehir to sk-sehir
+                       move ilce to sk-ilce
+                       release sirali-kayit
+
+               end-read
+
+           end-perform.
+
+       ozet-cikis.
+
+           move "N" to sira-bitti.
+
+           perform until sira-bitti = "Y"
+
+               return sirali-dosya
+
+                   at end move "Y" to sira-bitti
+
+                   not at end
+                       perform ozet-satir
+
+               end-return
+
+           end-perform.
+
+           if onceki-sehir not = spaces
+
+               display onceki-sehir " kayit sayisi : " sehir-sayac
+
+           end-if.
+
+           display "GENEL TOPLAM......: " genel-toplam.
+
+       ozet-satir.
+
+           if sk-sehir not = onceki-sehir
+
+               if onceki-sehir not = spaces
+
+                   display onceki-sehir " kayit sayisi : " sehir-sayac
+
+                   move zeros to sehir-sayac
+
+               end-if
+
+               move sk-sehir to onceki-sehir
+
+           end-if.
+
+           add 1 to sehir-sayac.
+
+           add 1 to genel-toplam.
