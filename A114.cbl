@@ -0,0 +1,156 @@
+
+       IDENTIFICATION DIVISION.
+
+       program-id. a114.
+
+       environment DIVISION.
+
+       input-output section.
+
+       file-control.
+
+                   select optional kayit assign "a111.dat"
+
+                    organization is indexed
+
+                    access mode is sequential
+
+                    record key is reg-id
+
+                    file status is kayit-durum.
+
+                   select sirali-dosya assign "a114.srt".
+
+       DATA division.
+
+       file section.
+
+       fd kayit.
+
+       01 registo.
+
+           COPY REGKAYIT.
+
+       SD sirali-dosya.
+
+       01 sirali-kayit.
+
+           05 sk-ad       pic x(12).
+
+           05 sk-soyad    pic x(15).
+
+           05 sk-sehir    pic x(12).
+
+           05 sk-ilce     pic x(12).
+
+       working-storage section.
+
+       77 kayit-durum pic x(02) value spaces.
+
+       77 sira-bitti  pic x value "N".
+
+       77 ilk-kayit   pic x value "H".
+
+       77 onceki-ad    pic x(12) value spaces.
+
+       77 onceki-soyad pic x(15) value spaces.
+
+       77 onceki-sehir pic x(12) value spaces.
+
+       77 onceki-ilce  pic x(12) value spaces.
+
+       77 mukerrer-sayisi pic 9(05) value zeros.
+
+       PROCEDURE DIVISION.
+
+       main.
+
+           sort sirali-dosya on ascending key sk-ad sk-soyad
+               input procedure is mukerrer-giris
+               output procedure is mukerrer-cikis.
+
+           display "MUKERRER KONTROLU TAMAMLANDI, BULUNAN : "
+
+               mukerrer-sayisi.
+
+           stop run.
+
+       mukerrer-giris.
+
+           open input kayit.
+
+           if kayit-durum = "00" or kayit-durum = "05"
+
+               perform until kayit-durum = "10"
+
+                   read kayit next record
+
+                       at end move "10" to kayit-durum
+
+                       not at end
+                           move ad to sk-ad
+                           move soyad to sk-soyad
+                           move sehir to sk-sehir
+                           move ilce to sk-ilce
+                           release sirali-kayit
+
+                   end-read
+
+               end-perform
+
+               close kayit
+
+           end-if.
+
+       mukerrer-cikis.
+
+           move "N" to sira-bitti.
+
+           perform until sira-bitti = "Y"
+
+               return sirali-dosya
+
+                   at end move "Y" to sira-bitti
+
+                   not at end
+                       perform mukerrer-satir
+
+               end-return
+
+           end-perform.
+
+       mukerrer-satir.
+
+           if ilk-kayit = "E" and sk-ad = onceki-ad
+
+                   and sk-soyad = onceki-soyad
+
+               add 1 to mukerrer-sayisi
+
+               if sk-sehir = onceki-sehir and sk-ilce = onceki-ilce
+
+                   display "MUKERRER KAYIT   : " sk-ad space sk-soyad
+
+                       space sk-sehir space sk-ilce
+
+               else
+
+                   display "TASINMA OLABILIR : " sk-ad space sk-soyad
+
+                       space onceki-sehir "/" onceki-ilce
+
+                       " -> " sk-sehir "/" sk-ilce
+
+               end-if
+
+           end-if.
+
+           move sk-ad to onceki-ad.
+
+           move sk-soyad to onceki-soyad.
+
+           move sk-sehir to onceki-sehir.
+
+           move sk-ilce to onceki-ilce.
+
+           move "E" to ilk-kayit.
