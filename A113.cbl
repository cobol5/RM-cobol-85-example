@@ -0,0 +1,102 @@
+
+       IDENTIFICATION DIVISION.
+
+       program-id. a113.
+
+       environment DIVISION.
+
+       input-output section.
+
+       file-control.
+
+                   select optional kayit assign "a111.dat"
+
+                    organization is indexed
+
+                    access mode is sequential
+
+                    record key is reg-id
+
+                    file status is kayit-durum.
+
+                   select cikti assign "a111.csv"
+
+                    organization is line sequential.
+
+       DATA division.
+
+       file section.
+
+       fd kayit.
+
+       01 registo.
+
+           COPY REGKAYIT.
+
+       fd cikti.
+
+       01 cikti-satiri pic x(100).
+
+       working-storage section.
+
+       77 kayit-durum pic x(02) value spaces.
+
+       77 satir       pic x(100).
+
+       PROCEDURE DIVISION.
+
+       main.
+
+           open input kayit.
+
+           if kayit-durum not = "00" and kayit-durum not = "05"
+
+               display "A111.DAT BULUNAMADI, CIKARILACAK KAYIT YOK !"
+
+               stop run
+
+           end-if.
+
+           open output cikti.
+
+           perform until kayit-durum = "10"
+
+               read kayit next record
+
+                   at end move "10" to kayit-durum
+
+                   not at end perform satir-yaz
+
+               end-read
+
+           end-perform.
+
+           close kayit.
+
+           close cikti.
+
+           stop run.
+
+       satir-yaz.
+
+           move spaces to satir.
+
+           string ad            delimited by size
+                  ","           delimited by size
+                  soyad         delimited by size
+                  ","           delimited by size
+                  sehir         delimited by size
+                  ","           delimited by size
+                  ilce          delimited by size
+                  ","           delimited by size
+                  operator-id   delimited by size
+                  ","           delimited by size
+                  giris-tarihi  delimited by size
+                  ","           delimited by size
+                  giris-saati   delimited by size
+               into satir
+           end-string.
+
+           move satir to cikti-satiri.
+
+           write cikti-satiri.
