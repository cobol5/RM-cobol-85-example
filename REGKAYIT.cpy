@@ -0,0 +1,19 @@
+      *    REGKAYIT - kayit dosyasi (a111.dat) icin ortak kayit duzeni.
+      *    A112 ve a111.dat'i okuyan/yazan her program bu copybook'u
+      *    COPY eder, boylece alan tanimlari tek yerde kalir.
+      *
+           05 reg-id      pic 9(06).
+
+           05 ad          pic x(12).
+
+           05 soyad       pic x(15).
+
+           05 sehir       pic x(12).
+
+           05 ilce        pic x(12).
+
+           05 operator-id pic x(08).
+
+           05 giris-tarihi pic 9(08).
+
+           05 giris-saati pic 9(08).
