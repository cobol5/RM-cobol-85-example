@@ -0,0 +1,30 @@
+      *    SEHIRTAB - gecerli SEHIR / ILCE ciftlerinin referans
+      *    tablosu. A112 kayit girisinde bu tabloya gore dogrulama
+      *    yapar; yeni il/ilce eklemek icin sadece bu copybook
+      *    guncellenir.
+      *
+           05 SEHIR-TABLO-ILK.
+
+               10 FILLER PIC X(24) VALUE "ISTANBUL    KADIKOY    ".
+
+               10 FILLER PIC X(24) VALUE "ISTANBUL    BESIKTAS   ".
+
+               10 FILLER PIC X(24) VALUE "ANKARA      CANKAYA    ".
+
+               10 FILLER PIC X(24) VALUE "ANKARA      KECIOREN   ".
+
+               10 FILLER PIC X(24) VALUE "IZMIR       KONAK      ".
+
+               10 FILLER PIC X(24) VALUE "IZMIR       BORNOVA    ".
+
+               10 FILLER PIC X(24) VALUE "BURSA       OSMANGAZI  ".
+
+               10 FILLER PIC X(24) VALUE "ANTALYA     MURATPASA  ".
+
+           05 SEHIR-TABLO REDEFINES SEHIR-TABLO-ILK
+
+                   OCCURS 8 TIMES INDEXED BY SEHIR-IDX.
+
+               10 SEHIR-ADI      PIC X(12).
+
+               10 SEHIR-ILCE-ADI PIC X(12).
